@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. Ramazan.
+      ******************************************************************
+      *  Reconciliation report between USER-FILE and ADDRESS-FILE.
+      *  Both files are read sequentially in USER-ID order and matched;
+      *  any USER-FILE record with no ADDRESS-FILE entry and any
+      *  ADDRESS-FILE entry with no matching USER-FILE record is
+      *  reported as a data-integrity gap.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRESS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ADDR-KEY
+           FILE STATUS IS WS-ADDRESS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RECONCIL.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       COPY "USERREC".
+
+       FD  ADDRESS-FILE.
+       COPY "ADDRREC".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-FILE-STATUS      PIC X(02).
+       01  WS-ADDRESS-FILE-STATUS   PIC X(02).
+       01  WS-REPORT-FILE-STATUS    PIC X(02).
+
+       01  WS-EOF-USER              PIC X(01)     VALUE "N".
+           88  NO-MORE-USERS                      VALUE "Y".
+       01  WS-EOF-ADDRESS           PIC X(01)     VALUE "N".
+           88  NO-MORE-ADDRESSES                  VALUE "Y".
+
+       01  WS-CUR-USER-ID           PIC 9(05)     VALUE ZERO.
+       01  WS-CUR-ADDR-USER-ID      PIC 9(05)     VALUE ZERO.
+       01  WS-MATCHED-USER-ID       PIC 9(05)     VALUE ZERO.
+
+       01  WS-ORPHAN-USER-COUNT     PIC 9(06)     VALUE ZERO.
+       01  WS-ORPHAN-ADDR-COUNT     PIC 9(06)     VALUE ZERO.
+
+       01  DETAIL-LINE.
+           05  DTL-ID               PIC ZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  DTL-MESSAGE          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-MATCH-FILES
+               UNTIL NO-MORE-USERS AND NO-MORE-ADDRESSES.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT USER-FILE.
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open USER-FILE, status = "
+                       WS-USER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ADDRESS-FILE.
+           IF WS-ADDRESS-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open ADDRESS-FILE, status = "
+                       WS-ADDRESS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open REPORT-FILE, status = "
+                       WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               CLOSE ADDRESS-FILE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "USER-FILE / ADDRESS-FILE RECONCILIATION REPORT"
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM 2900-READ-NEXT-USER.
+           PERFORM 2950-READ-NEXT-ADDRESS.
+
+       2000-MATCH-FILES.
+           IF NO-MORE-USERS
+               PERFORM 2200-REPORT-ORPHAN-ADDRESS
+               PERFORM 2950-READ-NEXT-ADDRESS
+           ELSE
+               IF NO-MORE-ADDRESSES
+                   PERFORM 2100-REPORT-ORPHAN-USER
+                   PERFORM 2900-READ-NEXT-USER
+               ELSE
+                   IF WS-CUR-USER-ID < WS-CUR-ADDR-USER-ID
+                       PERFORM 2100-REPORT-ORPHAN-USER
+                       PERFORM 2900-READ-NEXT-USER
+                   ELSE
+                       IF WS-CUR-ADDR-USER-ID < WS-CUR-USER-ID
+                           PERFORM 2200-REPORT-ORPHAN-ADDRESS
+                           PERFORM 2950-READ-NEXT-ADDRESS
+                       ELSE
+                           PERFORM 2300-SKIP-MATCHED-ADDRESSES
+                           PERFORM 2900-READ-NEXT-USER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-REPORT-ORPHAN-USER.
+           MOVE WS-CUR-USER-ID TO DTL-ID.
+           MOVE "USER-FILE record has no matching ADDRESS-FILE entry"
+               TO DTL-MESSAGE.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-ORPHAN-USER-COUNT.
+
+       2200-REPORT-ORPHAN-ADDRESS.
+           MOVE WS-CUR-ADDR-USER-ID TO DTL-ID.
+           MOVE "ADDRESS-FILE record has no matching USER-FILE entry"
+               TO DTL-MESSAGE.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-ORPHAN-ADDR-COUNT.
+
+      *  A customer may have several ADDRESS-FILE rows (home, billing,
+      *  shipping) - skip the extra rows for a user-id already matched.
+       2300-SKIP-MATCHED-ADDRESSES.
+           MOVE WS-CUR-USER-ID TO WS-MATCHED-USER-ID.
+           PERFORM 2950-READ-NEXT-ADDRESS.
+           PERFORM 2350-SKIP-ONE-ADDRESS
+               UNTIL NO-MORE-ADDRESSES
+               OR WS-CUR-ADDR-USER-ID NOT = WS-MATCHED-USER-ID.
+
+       2350-SKIP-ONE-ADDRESS.
+           PERFORM 2950-READ-NEXT-ADDRESS.
+
+       2900-READ-NEXT-USER.
+           READ USER-FILE NEXT
+               AT END
+                   MOVE "Y" TO WS-EOF-USER
+                   MOVE 99999 TO WS-CUR-USER-ID
+               NOT AT END
+                   MOVE USER-ID TO WS-CUR-USER-ID
+           END-READ.
+
+       2950-READ-NEXT-ADDRESS.
+           READ ADDRESS-FILE NEXT
+               AT END
+                   MOVE "Y" TO WS-EOF-ADDRESS
+                   MOVE 99999 TO WS-CUR-ADDR-USER-ID
+               NOT AT END
+                   MOVE ADDR-USER-ID TO WS-CUR-ADDR-USER-ID
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Orphan USER-FILE records:    " WS-ORPHAN-USER-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Orphan ADDRESS-FILE records: " WS-ORPHAN-ADDR-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE USER-FILE.
+           CLOSE ADDRESS-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY "Reconciliation complete - "
+                   WS-ORPHAN-USER-COUNT " orphan users, "
+                   WS-ORPHAN-ADDR-COUNT " orphan addresses.".
+
+       9999-EXIT.
+           EXIT.
