@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  USERREC.CPY                                                  *
+      *  Record layout for USER-FILE, keyed on USER-ID.                *
+      *****************************************************************
+       01  USER-RECORD.
+           05  USER-ID          PIC 9(5).
+           05  USER-NAME        PIC X(20).
+           05  USER-SURNAME     PIC X(20).
