@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ADDRREC.CPY                                                  *
+      *  Record layout for ADDRESS-FILE, keyed on USER-ID plus an      *
+      *  ADDRESS-TYPE (HOME/BILLING/SHIPPING) so a customer can have   *
+      *  more than one address on file.                                *
+      *****************************************************************
+       01  ADDRESS-RECORD.
+           05  ADDR-KEY.
+               10  ADDR-USER-ID     PIC 9(5).
+               10  ADDR-TYPE        PIC X(8).
+           05  ADDR-STREET      PIC X(30).
+           05  ADDR-CITY        PIC X(20).
+           05  ADDR-STATE       PIC X(20).
+           05  ADDR-POSTAL-CODE PIC X(10).
+           05  ADDR-COUNTRY     PIC X(20).
