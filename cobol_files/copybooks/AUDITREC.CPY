@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  AUDITREC.CPY                                                 *
+      *  Record layout for the sequential AUDIT-LOG compliance trail. *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE       PIC 9(08).
+           05  AUDIT-TIME       PIC 9(08).
+           05  AUDIT-USER-ID    PIC 9(05).
+           05  AUDIT-OPERATION  PIC X(12).
+           05  AUDIT-OPERATOR   PIC X(08).
+           05  AUDIT-STATUS     PIC X(10).
