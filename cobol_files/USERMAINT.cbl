@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERMAINT.
+       AUTHOR. Ramazan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       COPY "USERREC".
+
+       FD  AUDIT-LOG.
+       COPY "AUDITREC".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACTION-CODE        PIC X(01).
+           88  WS-ACTION-ADD         VALUE "A".
+           88  WS-ACTION-CHANGE      VALUE "C".
+           88  WS-ACTION-DELETE      VALUE "D".
+
+       01  WS-USER-ID            PIC 9(5).
+       01  WS-NAME               PIC X(20).
+       01  WS-SURNAME            PIC X(20).
+       01  WS-STATUS             PIC X(10).
+           88  WS-STATUS-SUCCESS      VALUE "SUCCESS".
+           88  WS-STATUS-NOT-FOUND    VALUE "NOT-FOUND".
+           88  WS-STATUS-INVALID      VALUE "INVALID".
+       01  WS-USER-FILE-STATUS   PIC X(02).
+       01  WS-AUDIT-FILE-STATUS  PIC X(02).
+       01  WS-JOB-NAME           PIC X(08) VALUE "USERMANT".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "=== USER MAINTENANCE STARTED ===".
+
+           OPEN I-O USER-FILE.
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open USER-FILE, status = "
+                       WS-USER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open AUDIT-LOG, status = "
+                       WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Enter Action (A=Add, C=Change, D=Delete): ".
+           ACCEPT WS-ACTION-CODE.
+
+           DISPLAY "Enter User ID: ".
+           ACCEPT WS-USER-ID.
+
+           IF WS-ACTION-ADD OR WS-ACTION-CHANGE
+               DISPLAY "Enter User Name: "
+               ACCEPT WS-NAME
+               DISPLAY "Enter User Surname: "
+               ACCEPT WS-SURNAME
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   PERFORM 2000-ADD-USER-RECORD
+               WHEN WS-ACTION-CHANGE
+                   PERFORM 2100-CHANGE-USER-RECORD
+               WHEN WS-ACTION-DELETE
+                   PERFORM 2200-DELETE-USER-RECORD
+               WHEN OTHER
+                   MOVE "INVALID" TO WS-STATUS
+                   DISPLAY "Invalid action code: " WS-ACTION-CODE
+           END-EVALUATE.
+
+           DISPLAY "Status: " WS-STATUS.
+
+           PERFORM 8000-WRITE-AUDIT-ENTRY.
+
+           IF WS-STATUS-INVALID OR WS-STATUS-NOT-FOUND
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           CLOSE USER-FILE.
+           CLOSE AUDIT-LOG.
+
+           STOP RUN.
+
+       8000-WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-USER-ID      TO AUDIT-USER-ID.
+           EVALUATE TRUE
+               WHEN WS-ACTION-ADD
+                   MOVE "ADD"    TO AUDIT-OPERATION
+               WHEN WS-ACTION-CHANGE
+                   MOVE "CHANGE" TO AUDIT-OPERATION
+               WHEN WS-ACTION-DELETE
+                   MOVE "DELETE" TO AUDIT-OPERATION
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO AUDIT-OPERATION
+           END-EVALUATE.
+           MOVE WS-JOB-NAME     TO AUDIT-OPERATOR.
+           MOVE WS-STATUS       TO AUDIT-STATUS.
+           WRITE AUDIT-RECORD.
+
+       2000-ADD-USER-RECORD.
+           MOVE WS-USER-ID  TO USER-ID.
+           MOVE WS-NAME     TO USER-NAME.
+           MOVE WS-SURNAME  TO USER-SURNAME.
+
+           WRITE USER-RECORD
+               INVALID KEY
+                   MOVE "INVALID" TO WS-STATUS
+                   DISPLAY "User ID already exists: " WS-USER-ID
+               NOT INVALID KEY
+                   MOVE "SUCCESS" TO WS-STATUS
+                   DISPLAY "User added: " WS-USER-ID
+           END-WRITE.
+
+       2100-CHANGE-USER-RECORD.
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+               KEY IS USER-ID
+               INVALID KEY
+                   MOVE "NOT-FOUND" TO WS-STATUS
+                   DISPLAY "User ID not found: " WS-USER-ID
+               NOT INVALID KEY
+                   MOVE WS-NAME    TO USER-NAME
+                   MOVE WS-SURNAME TO USER-SURNAME
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           MOVE "INVALID" TO WS-STATUS
+                           DISPLAY "Unable to update user: " WS-USER-ID
+                       NOT INVALID KEY
+                           MOVE "SUCCESS" TO WS-STATUS
+                           DISPLAY "User updated: " WS-USER-ID
+                   END-REWRITE
+           END-READ.
+
+       2200-DELETE-USER-RECORD.
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+               KEY IS USER-ID
+               INVALID KEY
+                   MOVE "NOT-FOUND" TO WS-STATUS
+                   DISPLAY "User ID not found: " WS-USER-ID
+               NOT INVALID KEY
+                   DELETE USER-FILE
+                       INVALID KEY
+                           MOVE "INVALID" TO WS-STATUS
+                           DISPLAY "Unable to delete user: " WS-USER-ID
+                       NOT INVALID KEY
+                           MOVE "SUCCESS" TO WS-STATUS
+                           DISPLAY "User deleted: " WS-USER-ID
+                   END-DELETE
+           END-READ.
