@@ -1,67 +1,167 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAINPROGRAM.
        AUTHOR. Ramazan.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USER-FILE ASSIGN TO "USER.DAT"
-           ORGANIZATION IS INDEXED.
-       
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
-       01  USER-RECORD.
-           05  USER-ID          PIC 9(5).
-           05  USER-NAME        PIC X(20).
-           05  USER-SURNAME     PIC X(20).
-       
+       COPY "USERREC".
+
+       FD  AUDIT-LOG.
+       COPY "AUDITREC".
+
        WORKING-STORAGE SECTION.
        01  WS-USER-ID           PIC 9(5).
        01  WS-NAME              PIC X(20).
        01  WS-SURNAME           PIC X(20).
-       01  WS-ADDRESS           PIC X(50).
+       01  WS-ADDRESS-TYPE      PIC X(8).
+       01  WS-STREET            PIC X(30).
+       01  WS-CITY              PIC X(20).
+       01  WS-STATE             PIC X(20).
+       01  WS-POSTAL-CODE       PIC X(10).
+       01  WS-COUNTRY           PIC X(20).
+       01  WS-ADDRESS-DISPLAY   PIC X(50).
+       01  WS-ADRESS-STATUS     PIC X(02).
        01  WS-STATUS            PIC X(10).
-       
+           88  WS-STATUS-FOUND        VALUE "FOUND".
+           88  WS-STATUS-NOT-FOUND    VALUE "NOT-FOUND".
+           88  WS-STATUS-INVALID      VALUE "INVALID".
+       01  WS-USER-FILE-STATUS  PIC X(02).
+       01  WS-AUDIT-FILE-STATUS PIC X(02).
+       01  WS-JOB-NAME          PIC X(08) VALUE "MAINPGM".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "=== MAIN PROGRAM STARTED ===".
-           
+
+      *  Read-only lookup - never WRITEs, REWRITEs, or DELETEs.
+           OPEN INPUT USER-FILE.
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open USER-FILE, status = "
+                       WS-USER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open AUDIT-LOG, status = "
+                       WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               STOP RUN
+           END-IF.
+
            DISPLAY "Enter User ID: ".
            ACCEPT WS-USER-ID.
-           
-           DISPLAY "SQL: SELECT name, surname FROM users WHERE id = "
-                   WS-USER-ID.
-           
-           PERFORM SIMULATE-SQL-QUERY.
-           
-           DISPLAY "User Found: " WS-NAME " " WS-SURNAME.
-           
-           DISPLAY "Calling ADRESS program...".
-           CALL "ADRESS" USING WS-USER-ID WS-ADDRESS.
-           
-           DISPLAY "==============================".
-           DISPLAY "RESULT:".
-           DISPLAY "  ID:       " WS-USER-ID.
-           DISPLAY "  Name:     " WS-NAME.
-           DISPLAY "  Surname:  " WS-SURNAME.
-           DISPLAY "  Address:  " WS-ADDRESS.
-           DISPLAY "==============================".
-           
+
+           PERFORM VALIDATE-USER-ID.
+
+           IF WS-STATUS-INVALID
+               DISPLAY "Status: " WS-STATUS
+               PERFORM WRITE-AUDIT-ENTRY
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "SQL: SELECT name, surname FROM users WHERE id ="
+                       WS-USER-ID
+
+               PERFORM SIMULATE-SQL-QUERY
+
+               DISPLAY "Status: " WS-STATUS
+               PERFORM WRITE-AUDIT-ENTRY
+
+               IF WS-STATUS-NOT-FOUND
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   DISPLAY "User Found: " WS-NAME " " WS-SURNAME
+
+                   DISPLAY "Enter Address Type (HOME/BILLING/"
+                           "SHIPPING): "
+                   ACCEPT WS-ADDRESS-TYPE
+
+                   DISPLAY "Calling ADRESS program..."
+      *  ADRESS opens its own AUDIT-LOG connector - close ours first
+      *  so the two programs never hold overlapping connectors on
+      *  the same physical log file at the same time.
+                   CLOSE AUDIT-LOG
+                   CALL "ADRESS" USING WS-USER-ID WS-ADDRESS-TYPE
+                        WS-STREET WS-CITY WS-STATE WS-POSTAL-CODE
+                        WS-COUNTRY WS-ADRESS-STATUS
+                   OPEN EXTEND AUDIT-LOG
+
+                   IF WS-ADRESS-STATUS NOT = "00"
+                       DISPLAY "FATAL: ADRESS program reported a "
+                               "failure, status = " WS-ADRESS-STATUS
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       STRING WS-STREET      DELIMITED BY "  "
+                              ", "           DELIMITED BY SIZE
+                              WS-CITY        DELIMITED BY "  "
+                              ", "           DELIMITED BY SIZE
+                              WS-STATE       DELIMITED BY "  "
+                              " "            DELIMITED BY SIZE
+                              WS-POSTAL-CODE DELIMITED BY "  "
+                              ", "           DELIMITED BY SIZE
+                              WS-COUNTRY     DELIMITED BY "  "
+                              INTO WS-ADDRESS-DISPLAY
+
+                       DISPLAY "=============================="
+                       DISPLAY "RESULT:"
+                       DISPLAY "  ID:       " WS-USER-ID
+                       DISPLAY "  Name:     " WS-NAME
+                       DISPLAY "  Surname:  " WS-SURNAME
+                       DISPLAY "  Address:  " WS-ADDRESS-DISPLAY
+                       DISPLAY "=============================="
+
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+           CLOSE USER-FILE.
+           CLOSE AUDIT-LOG.
+
            STOP RUN.
-       
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-USER-ID  TO AUDIT-USER-ID.
+           MOVE "LOOKUP-NAME" TO AUDIT-OPERATION.
+           MOVE WS-JOB-NAME TO AUDIT-OPERATOR.
+           MOVE WS-STATUS   TO AUDIT-STATUS.
+           WRITE AUDIT-RECORD.
+
+       VALIDATE-USER-ID.
+           IF WS-USER-ID = ZERO
+               MOVE "INVALID" TO WS-STATUS
+           ELSE
+               MOVE "FOUND" TO WS-STATUS
+           END-IF.
+
        SIMULATE-SQL-QUERY.
-           EVALUATE WS-USER-ID
-               WHEN 1
-                   MOVE "John" TO WS-NAME
-                   MOVE "Doe" TO WS-SURNAME
-               WHEN 2
-                   MOVE "Jane" TO WS-NAME
-                   MOVE "Smith" TO WS-SURNAME
-               WHEN 3
-                   MOVE "Ahmet" TO WS-NAME
-                   MOVE "Yilmaz" TO WS-SURNAME
-               WHEN OTHER
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+               KEY IS USER-ID
+               INVALID KEY
                    MOVE "Unknown" TO WS-NAME
                    MOVE "User" TO WS-SURNAME
-           END-EVALUATE.
+                   MOVE "NOT-FOUND" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE USER-NAME TO WS-NAME
+                   MOVE USER-SURNAME TO WS-SURNAME
+                   MOVE "FOUND" TO WS-STATUS
+           END-READ.
