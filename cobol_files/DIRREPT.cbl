@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRREPT.
+       AUTHOR. Ramazan.
+      ******************************************************************
+      *  Batch customer directory report.  Reads a control file of
+      *  USER-IDs, looks each one up against USER-FILE plus the ADRESS
+      *  program, and prints a paginated customer directory.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ID-CONTROL-FILE ASSIGN TO "USERIDS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT USER-FILE ASSIGN TO "USER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CUSTDIR.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DIRREPT.CKPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *  CONTROL-ADDR-TYPE lets a run request HOME/BILLING/SHIPPING
+      *  per customer; a control file carrying only the 5-digit
+      *  USER-ID (no type column) reads as spaces and defaults to
+      *  HOME, so older USERIDS.DAT files still work unchanged.
+       FD  ID-CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CONTROL-USER-ID      PIC 9(05).
+           05  CONTROL-ADDR-TYPE    PIC X(08).
+
+       FD  USER-FILE.
+       COPY "USERREC".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       FD  AUDIT-LOG.
+       COPY "AUDITREC".
+
+      *  Records the count of control-file entries already consumed,
+      *  not a USER-ID - the control file carries no guaranteed sort
+      *  order, so restart must resume by position, not by value.
+      *  Pagination and detail-count state ride along so a resumed
+      *  run continues the report instead of restarting page 1.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ     PIC 9(06).
+           05  CKPT-PAGE-COUNT       PIC 9(04).
+           05  CKPT-LINE-COUNT       PIC 9(04).
+           05  CKPT-DETAIL-COUNT     PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-FILE-STATUS   PIC X(02).
+       01  WS-USER-FILE-STATUS      PIC X(02).
+       01  WS-REPORT-FILE-STATUS    PIC X(02).
+       01  WS-CKPT-FILE-STATUS      PIC X(02).
+       01  WS-AUDIT-FILE-STATUS     PIC X(02).
+
+       01  WS-EOF-CONTROL           PIC X(01)     VALUE "N".
+           88  NO-MORE-CONTROL-IDS                VALUE "Y".
+
+       01  WS-RESUMING              PIC X(01)     VALUE "N".
+           88  IS-RESUMING                        VALUE "Y".
+       01  WS-RESTART-COUNT         PIC 9(06)     VALUE ZERO.
+       01  WS-RECORDS-READ          PIC 9(06)     VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(04)     VALUE 10.
+       01  WS-CKPT-QUOTIENT         PIC 9(06)     VALUE ZERO.
+       01  WS-CKPT-REMAINDER        PIC 9(04)     VALUE ZERO.
+
+       01  WS-USER-ID               PIC 9(05).
+       01  WS-NAME                  PIC X(20).
+       01  WS-SURNAME               PIC X(20).
+       01  WS-STATUS                PIC X(10).
+           88  WS-STATUS-FOUND                    VALUE "FOUND".
+           88  WS-STATUS-NOT-FOUND                VALUE "NOT-FOUND".
+       01  WS-ADDRESS-TYPE          PIC X(8)   VALUE "HOME".
+       01  WS-STREET                PIC X(30).
+       01  WS-CITY                  PIC X(20).
+       01  WS-STATE                 PIC X(20).
+       01  WS-POSTAL-CODE           PIC X(10).
+       01  WS-COUNTRY               PIC X(20).
+       01  WS-ADDRESS-DISPLAY       PIC X(50).
+       01  WS-ADRESS-STATUS         PIC X(02).
+       01  WS-JOB-NAME              PIC X(08)  VALUE "DIRREPT".
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY          PIC 9(04).
+           05  WS-RUN-MM            PIC 9(02).
+           05  WS-RUN-DD            PIC 9(02).
+
+       01  WS-RUN-DATE-DISPLAY      PIC X(10).
+
+       01  WS-PAGE-COUNT            PIC 9(04)     VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(04)     VALUE ZERO.
+       01  WS-LINES-PER-PAGE        PIC 9(04)     VALUE 20.
+       01  WS-DETAIL-COUNT          PIC 9(06)     VALUE ZERO.
+
+       01  HEADER-LINE-1.
+           05  FILLER             PIC X(20) VALUE "CUSTOMER DIRECTORY".
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(09) VALUE "RUN DATE:".
+           05  HDR-RUN-DATE       PIC X(10).
+           05  FILLER             PIC X(05) VALUE "PAGE:".
+           05  HDR-PAGE-NO        PIC ZZZ9.
+
+       01  HEADER-LINE-2.
+           05  FILLER               PIC X(8)  VALUE "USER ID".
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE "NAME".
+           05  FILLER               PIC X(20) VALUE "SURNAME".
+           05  FILLER               PIC X(30) VALUE "ADDRESS".
+
+       01  DETAIL-LINE.
+           05  DTL-USER-ID          PIC ZZZZ9.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  DTL-NAME             PIC X(20).
+           05  DTL-SURNAME          PIC X(20).
+           05  DTL-ADDRESS          PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-CONTROL-FILE
+               UNTIL NO-MORE-CONTROL-IDS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+
+           PERFORM 1100-CHECK-FOR-CHECKPOINT.
+
+           OPEN INPUT ID-CONTROL-FILE.
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open ID-CONTROL-FILE, "
+                       "status = " WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT USER-FILE.
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open USER-FILE, status = "
+                       WS-USER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE ID-CONTROL-FILE
+               STOP RUN
+           END-IF.
+
+           IF IS-RESUMING
+               OPEN EXTEND REPORT-FILE
+               DISPLAY "Resuming - skipping "  WS-RESTART-COUNT
+                       " control-file records already processed"
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open REPORT-FILE, status = "
+                       WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE ID-CONTROL-FILE
+               CLOSE USER-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open AUDIT-LOG, status = "
+                       WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE ID-CONTROL-FILE
+               CLOSE USER-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+           MOVE "N" TO WS-EOF-CONTROL.
+           PERFORM 2900-READ-NEXT-ID.
+
+       1100-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO CKPT-RECORDS-READ CKPT-PAGE-COUNT
+                                    CKPT-LINE-COUNT CKPT-DETAIL-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+               IF WS-RESTART-COUNT > ZERO
+                   MOVE "Y" TO WS-RESUMING
+                   MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+                   MOVE CKPT-PAGE-COUNT   TO WS-PAGE-COUNT
+                   MOVE CKPT-LINE-COUNT   TO WS-LINE-COUNT
+                   MOVE CKPT-DETAIL-COUNT TO WS-DETAIL-COUNT
+               END-IF
+           END-IF.
+
+      *  Position-based skip: counts control-file records consumed
+      *  since the start of the job, so a restart resumes at the same
+      *  spot regardless of whether USERIDS.DAT is sorted by USER-ID.
+       2000-READ-CONTROL-FILE.
+           ADD 1 TO WS-RECORDS-READ.
+           IF IS-RESUMING
+               IF WS-RECORDS-READ > WS-RESTART-COUNT
+                   MOVE "N" TO WS-RESUMING
+                   PERFORM 2100-PROCESS-ONE-CUSTOMER
+               END-IF
+           ELSE
+               PERFORM 2100-PROCESS-ONE-CUSTOMER
+           END-IF.
+           PERFORM 2900-READ-NEXT-ID.
+
+       2100-PROCESS-ONE-CUSTOMER.
+           MOVE CONTROL-USER-ID TO WS-USER-ID.
+           IF CONTROL-ADDR-TYPE = SPACES
+               MOVE "HOME" TO WS-ADDRESS-TYPE
+           ELSE
+               MOVE CONTROL-ADDR-TYPE TO WS-ADDRESS-TYPE
+           END-IF.
+
+           MOVE WS-USER-ID TO USER-ID.
+           READ USER-FILE
+               KEY IS USER-ID
+               INVALID KEY
+                   MOVE "Unknown"   TO WS-NAME
+                   MOVE "User"      TO WS-SURNAME
+                   MOVE "NOT-FOUND" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE USER-NAME    TO WS-NAME
+                   MOVE USER-SURNAME TO WS-SURNAME
+                   MOVE "FOUND"      TO WS-STATUS
+           END-READ.
+
+           PERFORM 2150-WRITE-AUDIT-ENTRY.
+
+      *  A USER-ID that isn't on file at all has no address to look
+      *  up either - skip the CALL, same as MAINPROGRAM's interactive
+      *  flow does for a NOT-FOUND lookup.
+           IF WS-STATUS-NOT-FOUND
+               MOVE SPACES TO WS-ADDRESS-DISPLAY
+           ELSE
+      *  ADRESS owns its own AUDIT-LOG connector, so this program's
+      *  connector must be closed for the duration of the CALL to
+      *  avoid two open connectors on the same physical log file.
+               CLOSE AUDIT-LOG
+               CALL "ADRESS" USING WS-USER-ID WS-ADDRESS-TYPE
+                    WS-STREET WS-CITY WS-STATE WS-POSTAL-CODE
+                    WS-COUNTRY WS-ADRESS-STATUS
+               OPEN EXTEND AUDIT-LOG
+
+               IF WS-ADRESS-STATUS NOT = "00"
+                   DISPLAY "FATAL: ADRESS program reported a failure "
+                           "for user " WS-USER-ID
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9000-TERMINATE
+                   STOP RUN
+               END-IF
+
+               STRING WS-STREET      DELIMITED BY "  "
+                      ", "           DELIMITED BY SIZE
+                      WS-CITY        DELIMITED BY "  "
+                      ", "           DELIMITED BY SIZE
+                      WS-STATE       DELIMITED BY "  "
+                      " "            DELIMITED BY SIZE
+                      WS-POSTAL-CODE DELIMITED BY "  "
+                      ", "           DELIMITED BY SIZE
+                      WS-COUNTRY     DELIMITED BY "  "
+                      INTO WS-ADDRESS-DISPLAY
+           END-IF.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-LINE-COUNT = ZERO
+               PERFORM 3000-WRITE-HEADERS
+           END-IF.
+
+           MOVE WS-USER-ID        TO DTL-USER-ID.
+           MOVE WS-NAME           TO DTL-NAME.
+           MOVE WS-SURNAME        TO DTL-SURNAME.
+           MOVE WS-ADDRESS-DISPLAY TO DTL-ADDRESS.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+
+           PERFORM 2200-WRITE-CHECKPOINT.
+
+       2150-WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-USER-ID    TO AUDIT-USER-ID.
+           MOVE "LOOKUP-DIR"  TO AUDIT-OPERATION.
+           MOVE WS-JOB-NAME   TO AUDIT-OPERATOR.
+           MOVE WS-STATUS     TO AUDIT-STATUS.
+           WRITE AUDIT-RECORD.
+
+       2200-WRITE-CHECKPOINT.
+           DIVIDE WS-DETAIL-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORDS-READ  TO CKPT-RECORDS-READ
+               MOVE WS-PAGE-COUNT    TO CKPT-PAGE-COUNT
+               MOVE WS-LINE-COUNT    TO CKPT-LINE-COUNT
+               MOVE WS-DETAIL-COUNT  TO CKPT-DETAIL-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2900-READ-NEXT-ID.
+           READ ID-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-CONTROL
+           END-READ.
+
+       3000-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-RUN-DATE-DISPLAY TO HDR-RUN-DATE.
+           MOVE WS-PAGE-COUNT       TO HDR-PAGE-NO.
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           WRITE REPORT-LINE FROM HEADER-LINE-1.
+           WRITE REPORT-LINE FROM HEADER-LINE-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       9000-TERMINATE.
+           CLOSE ID-CONTROL-FILE.
+           CLOSE USER-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-LOG.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-RECORDS-READ CKPT-PAGE-COUNT
+                        CKPT-LINE-COUNT CKPT-DETAIL-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY "Directory report complete - "
+                   WS-DETAIL-COUNT " customers printed.".
+
+       9999-EXIT.
+           EXIT.
