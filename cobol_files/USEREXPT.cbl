@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USEREXPT.
+       AUTHOR. Ramazan.
+      ******************************************************************
+      *  Fixed-width customer extract for downstream systems (mailing
+      *  house / CRM feed).  Reads USER-FILE end to end and joins each
+      *  customer's home address from ADDRESS-FILE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRESS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADDR-KEY
+           FILE STATUS IS WS-ADDRESS-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "USEREXPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       COPY "USERREC".
+
+       FD  ADDRESS-FILE.
+       COPY "ADDRREC".
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE              PIC X(146).
+
+       FD  AUDIT-LOG.
+       COPY "AUDITREC".
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-FILE-STATUS      PIC X(02).
+       01  WS-ADDRESS-FILE-STATUS   PIC X(02).
+       01  WS-EXTRACT-FILE-STATUS   PIC X(02).
+       01  WS-AUDIT-FILE-STATUS     PIC X(02).
+
+       01  WS-EOF-USER              PIC X(01)     VALUE "N".
+           88  NO-MORE-USERS                      VALUE "Y".
+
+       01  WS-EXTRACT-COUNT         PIC 9(06)     VALUE ZERO.
+       01  WS-ADDRESS-TYPE          PIC X(08)     VALUE "HOME".
+       01  WS-STATUS                PIC X(10).
+       01  WS-JOB-NAME              PIC X(08)     VALUE "USEREXPT".
+
+       01  EXTRACT-RECORD.
+           05  EXT-USER-ID          PIC 9(05).
+           05  FILLER               PIC X(01)     VALUE SPACES.
+           05  EXT-NAME             PIC X(20).
+           05  EXT-SURNAME          PIC X(20).
+           05  EXT-STREET           PIC X(30).
+           05  EXT-CITY             PIC X(20).
+           05  EXT-STATE            PIC X(20).
+           05  EXT-POSTAL-CODE      PIC X(10).
+           05  EXT-COUNTRY          PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-USER-FILE
+               UNTIL NO-MORE-USERS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT USER-FILE.
+           IF WS-USER-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open USER-FILE, status = "
+                       WS-USER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ADDRESS-FILE.
+           IF WS-ADDRESS-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open ADDRESS-FILE, status = "
+                       WS-ADDRESS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open EXTRACT-FILE, status = "
+                       WS-EXTRACT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               CLOSE ADDRESS-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open AUDIT-LOG, status = "
+                       WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE USER-FILE
+               CLOSE ADDRESS-FILE
+               CLOSE EXTRACT-FILE
+               STOP RUN
+           END-IF.
+
+           MOVE "N" TO WS-EOF-USER.
+           PERFORM 2900-READ-NEXT-USER.
+
+       2000-READ-USER-FILE.
+           PERFORM 2100-PROCESS-ONE-USER.
+           PERFORM 2900-READ-NEXT-USER.
+
+       2100-PROCESS-ONE-USER.
+           MOVE USER-ID      TO EXT-USER-ID ADDR-USER-ID.
+           MOVE USER-NAME    TO EXT-NAME.
+           MOVE USER-SURNAME TO EXT-SURNAME.
+
+           MOVE WS-ADDRESS-TYPE TO ADDR-TYPE.
+           READ ADDRESS-FILE
+               KEY IS ADDR-KEY
+               INVALID KEY
+                   MOVE SPACES TO EXT-STREET EXT-CITY EXT-STATE
+                                  EXT-POSTAL-CODE EXT-COUNTRY
+                   MOVE "NOT-FOUND" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE ADDR-STREET      TO EXT-STREET
+                   MOVE ADDR-CITY        TO EXT-CITY
+                   MOVE ADDR-STATE       TO EXT-STATE
+                   MOVE ADDR-POSTAL-CODE TO EXT-POSTAL-CODE
+                   MOVE ADDR-COUNTRY     TO EXT-COUNTRY
+                   MOVE "FOUND"          TO WS-STATUS
+           END-READ.
+
+           WRITE EXTRACT-LINE FROM EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+           PERFORM 2150-WRITE-AUDIT-ENTRY.
+
+       2150-WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE USER-ID        TO AUDIT-USER-ID.
+           MOVE "EXTRACT"      TO AUDIT-OPERATION.
+           MOVE WS-JOB-NAME    TO AUDIT-OPERATOR.
+           MOVE WS-STATUS      TO AUDIT-STATUS.
+           WRITE AUDIT-RECORD.
+
+       2900-READ-NEXT-USER.
+           READ USER-FILE NEXT
+               AT END
+                   MOVE "Y" TO WS-EOF-USER
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE USER-FILE.
+           CLOSE ADDRESS-FILE.
+           CLOSE EXTRACT-FILE.
+           CLOSE AUDIT-LOG.
+           DISPLAY "Customer extract complete - "
+                   WS-EXTRACT-COUNT " records written.".
+
+       9999-EXIT.
+           EXIT.
