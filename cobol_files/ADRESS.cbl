@@ -1,45 +1,126 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADRESS.
        AUTHOR. Ramazan.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRESS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ADDR-KEY
+           FILE STATUS IS WS-ADDRESS-FILE-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADDRESS-FILE.
+       COPY "ADDRREC".
+
+       FD  AUDIT-LOG.
+       COPY "AUDITREC".
+
        WORKING-STORAGE SECTION.
-       01  WS-USER-ID           PIC 9(5).
-       01  WS-ADDRESS           PIC X(50).
-       
+       01  WS-USER-ID              PIC 9(5).
+       01  WS-ADDRESS-TYPE         PIC X(8).
+       01  WS-STATUS               PIC X(10).
+       01  WS-ADDRESS-FILE-STATUS  PIC X(02).
+       01  WS-AUDIT-FILE-STATUS    PIC X(02).
+       01  WS-JOB-NAME             PIC X(08) VALUE "ADRESS".
+
        LINKAGE SECTION.
        01  LS-USER-ID           PIC 9(5).
-       01  LS-ADDRESS           PIC X(50).
-       
-       PROCEDURE DIVISION USING LS-USER-ID LS-ADDRESS.
+       01  LS-ADDRESS-TYPE      PIC X(8).
+       01  LS-STREET            PIC X(30).
+       01  LS-CITY              PIC X(20).
+       01  LS-STATE             PIC X(20).
+       01  LS-POSTAL-CODE       PIC X(10).
+       01  LS-COUNTRY           PIC X(20).
+      *  "00" = ADRESS ran to completion (caller's WS-STATUS still
+      *  tells FOUND from NOT-FOUND); "16" = a FATAL open failure
+      *  meant the lookup never ran - LS-STREET/etc. were not set
+      *  and the caller must not treat them as valid data.
+       01  LS-RETURN-STATUS     PIC X(02).
+
+       PROCEDURE DIVISION USING LS-USER-ID LS-ADDRESS-TYPE
+           LS-STREET LS-CITY LS-STATE LS-POSTAL-CODE LS-COUNTRY
+           LS-RETURN-STATUS.
        ADRESS-PROCEDURE.
-           DISPLAY "  [ADRESS Program] Called with ID: " LS-USER-ID.
-           
-           MOVE LS-USER-ID TO WS-USER-ID.
-           
-           DISPLAY "  [ADRESS Program] SQL: SELECT address FROM users"
-                   " WHERE id = " WS-USER-ID.
-           
+           DISPLAY "  [ADRESS Program] Called with ID: " LS-USER-ID
+                   " Type: " LS-ADDRESS-TYPE.
+
+           MOVE LS-USER-ID      TO WS-USER-ID.
+           MOVE LS-ADDRESS-TYPE TO WS-ADDRESS-TYPE.
+
+           DISPLAY "  [ADRESS Program] SQL: SELECT street, city, state,"
+                   " postal_code, country FROM addresses WHERE id = "
+                   WS-USER-ID " AND type = " WS-ADDRESS-TYPE.
+
+      *  Read-only lookup - never WRITEs, REWRITEs, or DELETEs.
+           OPEN INPUT ADDRESS-FILE.
+           IF WS-ADDRESS-FILE-STATUS NOT = "00"
+               DISPLAY "  [ADRESS Program] FATAL: cannot open "
+                       "ADDRESS-FILE, status = " WS-ADDRESS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE "16" TO LS-RETURN-STATUS
+               EXIT PROGRAM
+           END-IF.
+
+      *  MAINPROGRAM/DIRREPT close their own AUDIT-LOG connector
+      *  before calling here, so this OPEN is the only one live
+      *  against the shared log file while this program runs.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "  [ADRESS Program] FATAL: cannot open "
+                       "AUDIT-LOG, status = " WS-AUDIT-FILE-STATUS
+               CLOSE ADDRESS-FILE
+               MOVE 16 TO RETURN-CODE
+               MOVE "16" TO LS-RETURN-STATUS
+               EXIT PROGRAM
+           END-IF.
+
            PERFORM SIMULATE-SQL-ADDRESS.
-           
-           MOVE WS-ADDRESS TO LS-ADDRESS.
-           
-           DISPLAY "  [ADRESS Program] Address found: " LS-ADDRESS.
+           PERFORM WRITE-AUDIT-ENTRY.
+           CLOSE ADDRESS-FILE.
+           CLOSE AUDIT-LOG.
+
+           MOVE "00" TO LS-RETURN-STATUS.
+
+           DISPLAY "  [ADRESS Program] Address found: " LS-STREET
+                   ", " LS-CITY.
            DISPLAY "  [ADRESS Program] Returning to caller...".
-           
+
            EXIT PROGRAM.
-       
+
        SIMULATE-SQL-ADDRESS.
-           EVALUATE WS-USER-ID
-               WHEN 1
-                   MOVE "123 Main Street, New York, NY 10001" 
-                        TO WS-ADDRESS
-               WHEN 2
-                   MOVE "456 Oak Avenue, London, UK SW1A 1AA" 
-                        TO WS-ADDRESS
-               WHEN 3
-                   MOVE "789 Istiklal Cad, Istanbul, Turkey 34433" 
-                        TO WS-ADDRESS
-               WHEN OTHER
-                   MOVE "Unknown Address, City, Country" TO WS-ADDRESS
-           END-EVALUATE.
+           MOVE WS-USER-ID    TO ADDR-USER-ID.
+           MOVE WS-ADDRESS-TYPE TO ADDR-TYPE.
+           READ ADDRESS-FILE
+               KEY IS ADDR-KEY
+               INVALID KEY
+                   MOVE "Unknown"   TO LS-STREET
+                   MOVE "Unknown"   TO LS-CITY
+                   MOVE SPACES      TO LS-STATE
+                   MOVE SPACES      TO LS-POSTAL-CODE
+                   MOVE SPACES      TO LS-COUNTRY
+                   MOVE "NOT-FOUND" TO WS-STATUS
+               NOT INVALID KEY
+                   MOVE ADDR-STREET      TO LS-STREET
+                   MOVE ADDR-CITY        TO LS-CITY
+                   MOVE ADDR-STATE       TO LS-STATE
+                   MOVE ADDR-POSTAL-CODE TO LS-POSTAL-CODE
+                   MOVE ADDR-COUNTRY     TO LS-COUNTRY
+                   MOVE "FOUND"          TO WS-STATUS
+           END-READ.
+
+       WRITE-AUDIT-ENTRY.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE WS-USER-ID    TO AUDIT-USER-ID.
+           MOVE "LOOKUP-ADDR" TO AUDIT-OPERATION.
+           MOVE WS-JOB-NAME   TO AUDIT-OPERATOR.
+           MOVE WS-STATUS     TO AUDIT-STATUS.
+           WRITE AUDIT-RECORD.
